@@ -1,63 +1,603 @@
-      ******************************************************************
-      * Author: Britt
-      * Date: 12-16-19
-      * Purpose: To practice COBOL
-      *
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. OPERATION-THUNDER-SNATCH.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 USER-OPTION           PIC 9 VALUE ZERO.
-       01 USER-NUM1             PIC 9(5)V9(2) VALUE ZERO.
-       01 USER-NUM2             PIC 9(5)V9(2) VALUE ZERO.
-       01 RESULT                PIC 9(10)V9(2) VALUE ZERO.
-
-       PROCEDURE DIVISION.
-            DISPLAY "----------------------------".
-            DISPLAY "THIS IS MY FIRST COBOL PROJECT. A CALCULATOR.".
-            DISPLAY "TO ADD NUMBERS, ENTER 1".
-            DISPLAY "TO SUBTRACT, ENTER 2".
-            DISPLAY "TO MULTIPLY, ENTER 3".
-            DISPLAY "TO DIVIDE, ENTER 4.".
-            DISPLAY "TO GET THE HECK OUT OF HERE, ENTER 5.".
-            DISPLAY "----------------------------".
-            ACCEPT USER-OPTION.
-
-            IF USER-OPTION = 5
-                DISPLAY "EXITING OUT OF THE CALCULATOR NOW!"
-                STOP RUN
-            END-IF.
-
-
-            DISPLAY "ENTER THE FIRST NUMBER: ".
-            ACCEPT USER-NUM1.
-            DISPLAY "ENTER THE SECOND NUMBER: ".
-            ACCEPT USER-NUM2.
-
-            IF USER-OPTION = 1
-              COMPUTE RESULT = USER-NUM1 + USER-NUM2
-            ELSE
-              IF USER-OPTION = 2
-                 COMPUTE RESULT = USER-NUM1 - USER-NUM2
-               ELSE
-                 IF USER-OPTION = 3
-                    COMPUTE RESULT = USER-NUM1 * USER-NUM2
-                  ELSE
-                    IF USER-OPTION = 4
-                       COMPUTE RESULT = USER-NUM1 / USER-NUM2
-                    END-IF
-               END-IF
-             END-IF
-           END-IF.
-
-
-             DISPLAY " ".
-             DISPLAY RESULT.
-
-
-
-
-            STOP RUN.
-       END PROGRAM OPERATION-THUNDER-SNATCH.
+      ******************************************************************
+      * Author: Britt
+      * Date: 12-16-19
+      * Purpose: To practice COBOL
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERATION-THUNDER-SNATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CALC-LOG-FILE ASSIGN TO "CALCLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BATCH-TRANS-FILE ASSIGN TO "CALCTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-TRANS-STATUS.
+
+           SELECT OPTIONAL BATCH-OUT-FILE ASSIGN TO "CALCOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-OUT-STATUS.
+
+           SELECT OPTIONAL REPORT-FILE ASSIGN TO "CALCRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT OPTIONAL LEDGER-FILE ASSIGN TO "CALCLEDG.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LEDGER-ID
+               FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CALCCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-LOG-FILE.
+       01  CALC-LOG-RECORD.
+           05 LOG-OPERATION          PIC 9.
+           05 LOG-SEP1               PIC X.
+           05 LOG-NUM1               PIC S9(5)V9(2)
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           05 LOG-SEP2               PIC X.
+           05 LOG-NUM2               PIC S9(5)V9(2)
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           05 LOG-SEP3               PIC X.
+           05 LOG-RESULT             PIC S9(10)V9(2)
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           05 LOG-SEP4               PIC X.
+           05 LOG-TIMESTAMP          PIC X(26).
+
+       FD  BATCH-TRANS-FILE.
+       01  BATCH-TRANS-RECORD.
+           05 BT-OPTION              PIC 9.
+           05 BT-NUM1                PIC S9(5)V9(2)
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           05 BT-NUM2                PIC S9(5)V9(2)
+               SIGN IS TRAILING SEPARATE CHARACTER.
+
+       FD  BATCH-OUT-FILE.
+       01  BATCH-OUT-RECORD.
+           05 BO-OPTION              PIC 9.
+           05 BO-SEP1                PIC X.
+           05 BO-NUM1                PIC S9(5)V9(2)
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           05 BO-SEP2                PIC X.
+           05 BO-NUM2                PIC S9(5)V9(2)
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           05 BO-SEP3                PIC X.
+           05 BO-RESULT              PIC S9(10)V9(2)
+               SIGN IS TRAILING SEPARATE CHARACTER.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE               PIC X(80).
+
+       FD  LEDGER-FILE.
+       01  LEDGER-RECORD.
+           05 LEDGER-ID               PIC X(8).
+           05 LEDGER-BALANCE          PIC S9(10)V9(2)
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           05 LEDGER-CALC-COUNT       PIC 9(7).
+           05 LEDGER-LAST-UPDATE      PIC X(26).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-LAST-SEQ           PIC 9(8).
+           05 CKPT-PAGE-COUNT         PIC 9(4).
+           05 CKPT-LINE-COUNT         PIC 9(3).
+           05 CKPT-CONTROL-TOTAL      PIC S9(12)V9(2)
+               SIGN IS TRAILING SEPARATE CHARACTER.
+
+       WORKING-STORAGE SECTION.
+
+       01 USER-OPTION           PIC 9 VALUE ZERO.
+       01 USER-NUM1             PIC S9(5)V9(2) VALUE ZERO
+           SIGN IS TRAILING SEPARATE CHARACTER.
+       01 USER-NUM2             PIC S9(5)V9(2) VALUE ZERO
+           SIGN IS TRAILING SEPARATE CHARACTER.
+       01 RESULT                PIC S9(10)V9(2) VALUE ZERO
+           SIGN IS TRAILING SEPARATE CHARACTER.
+       01 WS-CURRENT-TIMESTAMP  PIC X(26).
+       01 WS-CALC-VALID         PIC X VALUE "Y".
+       01 WS-RUN-MODE           PIC X VALUE "I".
+           88 WS-BATCH-MODE     VALUE "B".
+       01 WS-BATCH-SWITCH       PIC X(1).
+       01 WS-EOF-SWITCH         PIC X VALUE "N".
+           88 WS-END-OF-BATCH   VALUE "Y".
+
+       01 WS-OPERATOR-ID        PIC X(8) VALUE SPACES.
+       01 WS-LEDGER-STATUS      PIC XX VALUE "00".
+       01 WS-LEDGER-FOUND       PIC X VALUE "N".
+           88 LEDGER-RECORD-FOUND VALUE "Y".
+
+       01 WS-CKPT-STATUS            PIC XX VALUE "00".
+       01 WS-CKPT-OPENED            PIC X VALUE "N".
+       01 WS-TRANS-SEQ              PIC 9(8) VALUE ZERO.
+       01 WS-LAST-CHECKPOINT-SEQ    PIC 9(8) VALUE ZERO.
+       01 WS-LAST-CHECKPOINT-PAGE   PIC 9(4) VALUE ZERO.
+       01 WS-LAST-CHECKPOINT-LINE   PIC 9(3) VALUE ZERO.
+       01 WS-LAST-CHECKPOINT-TOTAL  PIC S9(12)V9(2) VALUE ZERO
+           SIGN IS TRAILING SEPARATE CHARACTER.
+      * output/log/report files are append-only and not repositioned
+      * on restart, so the checkpoint interval must stay 1: any wider
+      * interval reprocesses and re-appends records written after the
+      * last checkpoint but before an abend.
+       01 WS-CHECKPOINT-INTERVAL    PIC 9(5) VALUE 1.
+       01 WS-BATCH-OUT-STATUS       PIC XX VALUE "00".
+       01 WS-REPORT-STATUS          PIC XX VALUE "00".
+       01 WS-BATCH-TRANS-STATUS     PIC XX VALUE "00".
+
+       01 WS-REPORT-LINE        PIC X(80).
+       01 WS-OPERATION-WORD     PIC X(10).
+       01 WS-PAGE-COUNT         PIC 9(4) VALUE ZERO.
+       01 WS-LINE-COUNT         PIC 9(3) VALUE ZERO.
+       01 WS-LINES-PER-PAGE     PIC 9(3) VALUE 60.
+       01 WS-CONTROL-TOTAL      PIC S9(12)V9(2) VALUE ZERO
+           SIGN IS TRAILING SEPARATE CHARACTER.
+       01 WS-EDIT-NUM1          PIC -ZZZZ9.99.
+       01 WS-EDIT-NUM2          PIC -ZZZZ9.99.
+       01 WS-EDIT-RESULT        PIC -Z(9)9.99.
+       01 WS-EDIT-CONTROL-TOTAL PIC -Z(11)9.99.
+       01 WS-EDIT-PAGE          PIC ZZZ9.
+
+       01 SESSION-TOTALS.
+           05 ADD-COUNT             PIC 9(5) VALUE ZERO.
+           05 ADD-TOTAL              PIC S9(10)V9(2) VALUE ZERO
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           05 SUBTRACT-COUNT        PIC 9(5) VALUE ZERO.
+           05 SUBTRACT-TOTAL         PIC S9(10)V9(2) VALUE ZERO
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           05 MULTIPLY-COUNT        PIC 9(5) VALUE ZERO.
+           05 MULTIPLY-TOTAL         PIC S9(10)V9(2) VALUE ZERO
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           05 DIVIDE-COUNT          PIC 9(5) VALUE ZERO.
+           05 DIVIDE-TOTAL           PIC S9(10)V9(2) VALUE ZERO
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           05 PERCENT-COUNT         PIC 9(5) VALUE ZERO.
+           05 PERCENT-TOTAL          PIC S9(10)V9(2) VALUE ZERO
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           05 POWER-COUNT           PIC 9(5) VALUE ZERO.
+           05 POWER-TOTAL            PIC S9(10)V9(2) VALUE ZERO
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           05 SQRT-COUNT            PIC 9(5) VALUE ZERO.
+           05 SQRT-TOTAL             PIC S9(10)V9(2) VALUE ZERO
+               SIGN IS TRAILING SEPARATE CHARACTER.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+            PERFORM 0500-DETERMINE-RUN-MODE.
+            IF WS-BATCH-MODE
+                PERFORM 6000-BATCH-DRIVER
+            ELSE
+                PERFORM 0100-INTERACTIVE-DRIVER
+            END-IF.
+            STOP RUN.
+
+       0100-INTERACTIVE-DRIVER.
+            OPEN EXTEND CALC-LOG-FILE.
+            PERFORM 0150-OPEN-LEDGER.
+            PERFORM 0050-GET-OPERATOR-ID.
+            PERFORM UNTIL USER-OPTION = 5
+                PERFORM 1000-DISPLAY-MENU
+                IF USER-OPTION NOT = 5
+                    PERFORM 2000-GET-OPERANDS
+                    PERFORM 3000-CALCULATE
+                    IF WS-CALC-VALID = "Y"
+                        PERFORM 4000-DISPLAY-RESULT
+                        PERFORM 5000-WRITE-AUDIT-LOG
+                        PERFORM 5500-UPDATE-LEDGER
+                    END-IF
+                END-IF
+            END-PERFORM.
+
+            PERFORM 9000-DISPLAY-SUMMARY.
+            CLOSE CALC-LOG-FILE.
+            CLOSE LEDGER-FILE.
+            DISPLAY "EXITING OUT OF THE CALCULATOR NOW!".
+
+       0050-GET-OPERATOR-ID.
+            DISPLAY "ENTER OPERATOR ID: ".
+            ACCEPT WS-OPERATOR-ID.
+
+       0150-OPEN-LEDGER.
+            OPEN I-O LEDGER-FILE.
+            IF WS-LEDGER-STATUS = "35"
+                OPEN OUTPUT LEDGER-FILE
+                CLOSE LEDGER-FILE
+                OPEN I-O LEDGER-FILE
+            END-IF.
+
+       0500-DETERMINE-RUN-MODE.
+            MOVE "I" TO WS-RUN-MODE.
+            ACCEPT WS-BATCH-SWITCH FROM ENVIRONMENT
+                "CALC-BATCH-MODE".
+            IF WS-BATCH-SWITCH = "Y" OR WS-BATCH-SWITCH = "y"
+                MOVE "B" TO WS-RUN-MODE
+            END-IF.
+
+       1000-DISPLAY-MENU.
+            DISPLAY "----------------------------".
+            DISPLAY "THIS IS MY FIRST COBOL PROJECT. A CALCULATOR.".
+            DISPLAY "TO ADD NUMBERS, ENTER 1".
+            DISPLAY "TO SUBTRACT, ENTER 2".
+            DISPLAY "TO MULTIPLY, ENTER 3".
+            DISPLAY "TO DIVIDE, ENTER 4.".
+            DISPLAY "TO GET THE HECK OUT OF HERE, ENTER 5.".
+            DISPLAY "FOR NUM1 AS A PERCENT OF NUM2, ENTER 6.".
+            DISPLAY "TO RAISE NUM1 TO THE POWER OF NUM2, ENTER 7.".
+            DISPLAY "FOR THE SQUARE ROOT OF NUM1, ENTER 8.".
+            DISPLAY "----------------------------".
+            ACCEPT USER-OPTION.
+
+       2000-GET-OPERANDS.
+            DISPLAY "ENTER THE FIRST NUMBER: ".
+            ACCEPT USER-NUM1.
+            DISPLAY "ENTER THE SECOND NUMBER: ".
+            ACCEPT USER-NUM2.
+
+       3000-CALCULATE.
+            MOVE "Y" TO WS-CALC-VALID.
+            EVALUATE USER-OPTION
+                WHEN 1
+                    COMPUTE RESULT = USER-NUM1 + USER-NUM2
+                    ADD 1 TO ADD-COUNT
+                    ADD RESULT TO ADD-TOTAL
+                WHEN 2
+                    COMPUTE RESULT = USER-NUM1 - USER-NUM2
+                    ADD 1 TO SUBTRACT-COUNT
+                    ADD RESULT TO SUBTRACT-TOTAL
+                WHEN 3
+                    COMPUTE RESULT = USER-NUM1 * USER-NUM2
+                    ADD 1 TO MULTIPLY-COUNT
+                    ADD RESULT TO MULTIPLY-TOTAL
+                WHEN 4
+                    COMPUTE RESULT = USER-NUM1 / USER-NUM2
+                        ON SIZE ERROR
+                            DISPLAY "CANNOT DIVIDE BY ZERO"
+                            MOVE "N" TO WS-CALC-VALID
+                        NOT ON SIZE ERROR
+                            ADD 1 TO DIVIDE-COUNT
+                            ADD RESULT TO DIVIDE-TOTAL
+                    END-COMPUTE
+                WHEN 6
+                    COMPUTE RESULT =
+                            (USER-NUM1 / USER-NUM2) * 100
+                        ON SIZE ERROR
+                            DISPLAY "CANNOT DIVIDE BY ZERO"
+                            MOVE "N" TO WS-CALC-VALID
+                        NOT ON SIZE ERROR
+                            ADD 1 TO PERCENT-COUNT
+                            ADD RESULT TO PERCENT-TOTAL
+                    END-COMPUTE
+                WHEN 7
+                    COMPUTE RESULT = USER-NUM1 ** USER-NUM2
+                        ON SIZE ERROR
+                            DISPLAY "RESULT TOO LARGE"
+                            MOVE "N" TO WS-CALC-VALID
+                        NOT ON SIZE ERROR
+                            ADD 1 TO POWER-COUNT
+                            ADD RESULT TO POWER-TOTAL
+                    END-COMPUTE
+                WHEN 8
+                    IF USER-NUM1 < 0
+                        DISPLAY "CANNOT TAKE SQUARE ROOT OF A "
+                            "NEGATIVE NUMBER"
+                        MOVE "N" TO WS-CALC-VALID
+                    ELSE
+                        COMPUTE RESULT = FUNCTION SQRT(USER-NUM1)
+                        ADD 1 TO SQRT-COUNT
+                        ADD RESULT TO SQRT-TOTAL
+                    END-IF
+                WHEN OTHER
+                    DISPLAY "INVALID OPERATION CODE: " USER-OPTION
+                    MOVE "N" TO WS-CALC-VALID
+            END-EVALUATE.
+
+       4000-DISPLAY-RESULT.
+             MOVE RESULT TO WS-EDIT-RESULT.
+             DISPLAY " ".
+             DISPLAY "RESULT: " WS-EDIT-RESULT.
+
+       5000-WRITE-AUDIT-LOG.
+            INITIALIZE CALC-LOG-RECORD.
+            MOVE SPACE TO LOG-SEP1.
+            MOVE SPACE TO LOG-SEP2.
+            MOVE SPACE TO LOG-SEP3.
+            MOVE SPACE TO LOG-SEP4.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+            MOVE USER-OPTION TO LOG-OPERATION.
+            MOVE USER-NUM1 TO LOG-NUM1.
+            MOVE USER-NUM2 TO LOG-NUM2.
+            MOVE RESULT TO LOG-RESULT.
+            MOVE WS-CURRENT-TIMESTAMP TO LOG-TIMESTAMP.
+            WRITE CALC-LOG-RECORD.
+
+       5500-UPDATE-LEDGER.
+            MOVE WS-OPERATOR-ID TO LEDGER-ID.
+            READ LEDGER-FILE
+                INVALID KEY
+                    MOVE "N" TO WS-LEDGER-FOUND
+                NOT INVALID KEY
+                    MOVE "Y" TO WS-LEDGER-FOUND
+            END-READ.
+            IF NOT LEDGER-RECORD-FOUND
+                INITIALIZE LEDGER-RECORD
+                MOVE WS-OPERATOR-ID TO LEDGER-ID
+            END-IF.
+            ADD RESULT TO LEDGER-BALANCE.
+            ADD 1 TO LEDGER-CALC-COUNT.
+            MOVE WS-CURRENT-TIMESTAMP TO LEDGER-LAST-UPDATE.
+            IF LEDGER-RECORD-FOUND
+                REWRITE LEDGER-RECORD
+                    INVALID KEY
+                        DISPLAY "ERROR UPDATING LEDGER RECORD"
+                END-REWRITE
+            ELSE
+                WRITE LEDGER-RECORD
+                    INVALID KEY
+                        DISPLAY "ERROR WRITING LEDGER RECORD"
+                END-WRITE
+            END-IF.
+            MOVE LEDGER-BALANCE TO WS-EDIT-RESULT.
+            DISPLAY "OPERATOR " WS-OPERATOR-ID
+                " RUNNING BALANCE: " WS-EDIT-RESULT.
+
+       9000-DISPLAY-SUMMARY.
+            DISPLAY " ".
+            DISPLAY "---------- SESSION SUMMARY ----------".
+            MOVE ADD-TOTAL TO WS-EDIT-RESULT.
+            DISPLAY "ADDS:      " ADD-COUNT " TOTAL: " WS-EDIT-RESULT.
+            MOVE SUBTRACT-TOTAL TO WS-EDIT-RESULT.
+            DISPLAY "SUBTRACTS: " SUBTRACT-COUNT " TOTAL: "
+                WS-EDIT-RESULT.
+            MOVE MULTIPLY-TOTAL TO WS-EDIT-RESULT.
+            DISPLAY "MULTIPLIES:" MULTIPLY-COUNT " TOTAL: "
+                WS-EDIT-RESULT.
+            MOVE DIVIDE-TOTAL TO WS-EDIT-RESULT.
+            DISPLAY "DIVIDES:   " DIVIDE-COUNT " TOTAL: "
+                WS-EDIT-RESULT.
+            MOVE PERCENT-TOTAL TO WS-EDIT-RESULT.
+            DISPLAY "PERCENTS:  " PERCENT-COUNT " TOTAL: "
+                WS-EDIT-RESULT.
+            MOVE POWER-TOTAL TO WS-EDIT-RESULT.
+            DISPLAY "POWERS:    " POWER-COUNT " TOTAL: " WS-EDIT-RESULT.
+            MOVE SQRT-TOTAL TO WS-EDIT-RESULT.
+            DISPLAY "SQUAREROOTS:" SQRT-COUNT " TOTAL: "
+                WS-EDIT-RESULT.
+            DISPLAY "--------------------------------------".
+
+       6000-BATCH-DRIVER.
+            OPEN INPUT BATCH-TRANS-FILE.
+            IF WS-BATCH-TRANS-STATUS NOT = "00"
+                DISPLAY "TRANSACTION FILE NOT FOUND -- "
+                    "BATCH RUN ABORTED"
+            ELSE
+                PERFORM 6050-READ-CHECKPOINT
+                IF WS-LAST-CHECKPOINT-SEQ > ZERO
+                    DISPLAY "RESUMING BATCH RUN AFTER TRANSACTION "
+                        WS-LAST-CHECKPOINT-SEQ
+                    OPEN EXTEND BATCH-OUT-FILE
+                    IF WS-BATCH-OUT-STATUS = "35"
+                        OPEN OUTPUT BATCH-OUT-FILE
+                    END-IF
+                ELSE
+                    OPEN OUTPUT BATCH-OUT-FILE
+                END-IF
+                OPEN EXTEND CALC-LOG-FILE
+                PERFORM 7000-REPORT-INIT
+                MOVE "N" TO WS-EOF-SWITCH
+                MOVE ZERO TO WS-TRANS-SEQ
+                PERFORM 6060-SKIP-PROCESSED
+                IF NOT WS-END-OF-BATCH
+                    PERFORM 6100-BATCH-READ
+                END-IF
+                PERFORM UNTIL WS-END-OF-BATCH
+                    PERFORM 6200-BATCH-PROCESS
+                    PERFORM 6100-BATCH-READ
+                END-PERFORM
+                PERFORM 9000-DISPLAY-SUMMARY
+                PERFORM 7300-REPORT-FINALIZE
+                PERFORM 6500-RESET-CHECKPOINT
+                CLOSE BATCH-OUT-FILE
+                CLOSE CALC-LOG-FILE
+                DISPLAY "BATCH RUN COMPLETE."
+            END-IF.
+            CLOSE BATCH-TRANS-FILE.
+
+       6050-READ-CHECKPOINT.
+            MOVE ZERO TO WS-LAST-CHECKPOINT-SEQ.
+            MOVE ZERO TO WS-LAST-CHECKPOINT-PAGE.
+            MOVE ZERO TO WS-LAST-CHECKPOINT-LINE.
+            MOVE ZERO TO WS-LAST-CHECKPOINT-TOTAL.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF WS-CKPT-STATUS = "00" OR WS-CKPT-STATUS = "05"
+                MOVE "Y" TO WS-CKPT-OPENED
+            ELSE
+                MOVE "N" TO WS-CKPT-OPENED
+            END-IF.
+            IF WS-CKPT-STATUS = "00"
+                READ CHECKPOINT-FILE
+                    AT END
+                        CONTINUE
+                END-READ
+                IF WS-CKPT-STATUS = "00"
+                    MOVE CKPT-LAST-SEQ TO WS-LAST-CHECKPOINT-SEQ
+                    MOVE CKPT-PAGE-COUNT TO WS-LAST-CHECKPOINT-PAGE
+                    MOVE CKPT-LINE-COUNT TO WS-LAST-CHECKPOINT-LINE
+                    MOVE CKPT-CONTROL-TOTAL
+                        TO WS-LAST-CHECKPOINT-TOTAL
+                END-IF
+            END-IF.
+            IF WS-CKPT-OPENED = "Y"
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+
+       6060-SKIP-PROCESSED.
+            IF WS-LAST-CHECKPOINT-SEQ > ZERO
+                PERFORM WS-LAST-CHECKPOINT-SEQ TIMES
+                    PERFORM 6100-BATCH-READ
+                    IF WS-END-OF-BATCH
+                        EXIT PERFORM
+                    END-IF
+                END-PERFORM
+                IF WS-END-OF-BATCH
+                    DISPLAY "WARNING: CHECKPOINT SEQUENCE "
+                        WS-LAST-CHECKPOINT-SEQ
+                        " EXCEEDS TRANSACTION FILE RECORD COUNT -- "
+                        "NOTHING LEFT TO PROCESS"
+                END-IF
+            END-IF.
+
+       6100-BATCH-READ.
+            READ BATCH-TRANS-FILE
+                AT END
+                    MOVE "Y" TO WS-EOF-SWITCH
+            END-READ.
+            IF NOT WS-END-OF-BATCH
+                ADD 1 TO WS-TRANS-SEQ
+            END-IF.
+
+       6200-BATCH-PROCESS.
+            MOVE BT-OPTION TO USER-OPTION.
+            MOVE BT-NUM1 TO USER-NUM1.
+            MOVE BT-NUM2 TO USER-NUM2.
+            PERFORM 3000-CALCULATE.
+            IF WS-CALC-VALID = "Y"
+                PERFORM 5000-WRITE-AUDIT-LOG
+                PERFORM 6300-WRITE-BATCH-OUTPUT
+                PERFORM 7200-REPORT-WRITE-DETAIL
+            END-IF.
+            IF FUNCTION MOD(WS-TRANS-SEQ WS-CHECKPOINT-INTERVAL) = 0
+                PERFORM 6400-WRITE-CHECKPOINT
+            END-IF.
+
+       6400-WRITE-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            MOVE WS-TRANS-SEQ TO CKPT-LAST-SEQ.
+            MOVE WS-PAGE-COUNT TO CKPT-PAGE-COUNT.
+            MOVE WS-LINE-COUNT TO CKPT-LINE-COUNT.
+            MOVE WS-CONTROL-TOTAL TO CKPT-CONTROL-TOTAL.
+            WRITE CHECKPOINT-RECORD.
+            CLOSE CHECKPOINT-FILE.
+
+       6500-RESET-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            MOVE ZERO TO CKPT-LAST-SEQ.
+            MOVE ZERO TO CKPT-PAGE-COUNT.
+            MOVE ZERO TO CKPT-LINE-COUNT.
+            MOVE ZERO TO CKPT-CONTROL-TOTAL.
+            WRITE CHECKPOINT-RECORD.
+            CLOSE CHECKPOINT-FILE.
+
+       6300-WRITE-BATCH-OUTPUT.
+            INITIALIZE BATCH-OUT-RECORD.
+            MOVE SPACE TO BO-SEP1.
+            MOVE SPACE TO BO-SEP2.
+            MOVE SPACE TO BO-SEP3.
+            MOVE USER-OPTION TO BO-OPTION.
+            MOVE USER-NUM1 TO BO-NUM1.
+            MOVE USER-NUM2 TO BO-NUM2.
+            MOVE RESULT TO BO-RESULT.
+            WRITE BATCH-OUT-RECORD.
+
+       7000-REPORT-INIT.
+            IF WS-LAST-CHECKPOINT-SEQ > ZERO
+                OPEN EXTEND REPORT-FILE
+                MOVE WS-LAST-CHECKPOINT-TOTAL TO WS-CONTROL-TOTAL
+                IF WS-REPORT-STATUS = "35"
+                    OPEN OUTPUT REPORT-FILE
+                    MOVE ZERO TO WS-PAGE-COUNT
+                    MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT
+                ELSE
+                    MOVE WS-LAST-CHECKPOINT-PAGE TO WS-PAGE-COUNT
+                    MOVE WS-LAST-CHECKPOINT-LINE TO WS-LINE-COUNT
+                END-IF
+            ELSE
+                OPEN OUTPUT REPORT-FILE
+                MOVE ZERO TO WS-PAGE-COUNT
+                MOVE ZERO TO WS-CONTROL-TOTAL
+                MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT
+            END-IF.
+
+       7100-REPORT-NEW-PAGE.
+            ADD 1 TO WS-PAGE-COUNT.
+            MOVE ZERO TO WS-LINE-COUNT.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+            MOVE WS-PAGE-COUNT TO WS-EDIT-PAGE.
+            MOVE SPACES TO WS-REPORT-LINE.
+            STRING "CALCULATOR BATCH REPORT   RUN DATE: "
+                    DELIMITED BY SIZE
+                WS-CURRENT-TIMESTAMP(1:8) DELIMITED BY SIZE
+                "   PAGE: " DELIMITED BY SIZE
+                WS-EDIT-PAGE DELIMITED BY SIZE
+                INTO WS-REPORT-LINE
+            END-STRING.
+            MOVE WS-REPORT-LINE TO REPORT-LINE.
+            WRITE REPORT-LINE.
+            MOVE SPACES TO REPORT-LINE.
+            WRITE REPORT-LINE.
+            MOVE "OPERATION       NUM1       NUM2      RESULT"
+                TO REPORT-LINE.
+            WRITE REPORT-LINE.
+            MOVE SPACES TO REPORT-LINE.
+            WRITE REPORT-LINE.
+            ADD 4 TO WS-LINE-COUNT.
+
+       7200-REPORT-WRITE-DETAIL.
+            IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                PERFORM 7100-REPORT-NEW-PAGE
+            END-IF.
+            PERFORM 7250-TRANSLATE-OPERATION-WORD.
+            MOVE USER-NUM1 TO WS-EDIT-NUM1.
+            MOVE USER-NUM2 TO WS-EDIT-NUM2.
+            MOVE RESULT TO WS-EDIT-RESULT.
+            MOVE SPACES TO WS-REPORT-LINE.
+            STRING WS-OPERATION-WORD DELIMITED BY SIZE
+                WS-EDIT-NUM1 DELIMITED BY SIZE
+                "   " DELIMITED BY SIZE
+                WS-EDIT-NUM2 DELIMITED BY SIZE
+                "   " DELIMITED BY SIZE
+                WS-EDIT-RESULT DELIMITED BY SIZE
+                INTO WS-REPORT-LINE
+            END-STRING.
+            MOVE WS-REPORT-LINE TO REPORT-LINE.
+            WRITE REPORT-LINE.
+            ADD 1 TO WS-LINE-COUNT.
+            ADD RESULT TO WS-CONTROL-TOTAL.
+
+       7250-TRANSLATE-OPERATION-WORD.
+            EVALUATE USER-OPTION
+                WHEN 1
+                    MOVE "ADD" TO WS-OPERATION-WORD
+                WHEN 2
+                    MOVE "SUBTRACT" TO WS-OPERATION-WORD
+                WHEN 3
+                    MOVE "MULTIPLY" TO WS-OPERATION-WORD
+                WHEN 4
+                    MOVE "DIVIDE" TO WS-OPERATION-WORD
+                WHEN 6
+                    MOVE "PERCENT" TO WS-OPERATION-WORD
+                WHEN 7
+                    MOVE "POWER" TO WS-OPERATION-WORD
+                WHEN 8
+                    MOVE "SQRT" TO WS-OPERATION-WORD
+                WHEN OTHER
+                    MOVE "UNKNOWN" TO WS-OPERATION-WORD
+            END-EVALUATE.
+
+       7300-REPORT-FINALIZE.
+            MOVE SPACES TO REPORT-LINE.
+            WRITE REPORT-LINE.
+            MOVE WS-CONTROL-TOTAL TO WS-EDIT-CONTROL-TOTAL.
+            MOVE SPACES TO WS-REPORT-LINE.
+            STRING "CONTROL TOTAL: " DELIMITED BY SIZE
+                WS-EDIT-CONTROL-TOTAL DELIMITED BY SIZE
+                INTO WS-REPORT-LINE
+            END-STRING.
+            MOVE WS-REPORT-LINE TO REPORT-LINE.
+            WRITE REPORT-LINE.
+            CLOSE REPORT-FILE.
+       END PROGRAM OPERATION-THUNDER-SNATCH.
